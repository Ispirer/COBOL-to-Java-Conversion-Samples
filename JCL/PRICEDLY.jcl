@@ -0,0 +1,57 @@
+//PRICEDLY JOB (ACCTNO,DEPT),'PRICE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* DAILY PRODUCT PRICE LOAD AND AVERAGE REPORTING JOB                *
+//*                                                                   *
+//* RUNS THE CRTAB / MNPROCESS CHAIN TO REFRESH PROD_PRICE_HIST AND   *
+//* COMPUTE GROUP AVERAGES.  SCHEDULED TO RUN NIGHTLY AT 02:00,       *
+//* AFTER THE UPSTREAM FEEDS HAVE LOADED PROD_PREV_DAY_PR,            *
+//* PROD_LATEST_PR, AND PROD_END_OF_MNTH_PR.  CRTAB AND MNPROCESS ARE *
+//* STATICALLY CALLED FROM PROGRAMDEMO AND SHARE THE ONE ORACLE       *
+//* SESSION ITS CONNECT ESTABLISHES, SO THEY RUN AS A SINGLE JOB STEP *
+//* RATHER THAN ONE STEP APIECE - SPLITTING THEM ACROSS SEPARATE      *
+//* STEPS WOULD LEAVE MNPROCESS WITHOUT A CONNECTION OF ITS OWN.      *
+//* PROGRAMDEMO ALREADY STOPS THE RUN BEFORE MNPROCESS EXECUTES IF    *
+//* CRTAB FAILS TO CREATE OR LOAD THE TABLE, AND ITS OWN RETURN CODE  *
+//* SURFACES THAT FAILURE TO THE SCHEDULER - THIS IS THE JOB'S ONLY   *
+//* STEP, SO THERE IS NO PRIOR STEP FOR A COND TO TEST.  PROD_PRICE_  *
+//* HIST IS A PERSISTENT TABLE (NOT CREATED/DROPPED PER RUN), SO      *
+//* DRPTAB IS NOT PART OF THIS CHAIN AND IS NOT CALLED BY PROGRAMDEMO.*
+//*                                                                   *
+//* MNPROCESS NOW BUILDS THE AVREP DATASET NAME ITSELF AT RUN TIME    *
+//* (AVREP.YYYYMMDD) SO EACH DAY'S AVERAGES REPORT IS KEPT RATHER     *
+//* THAN OVERWRITING THE PRIOR RUN'S - THAT DSN IS DYNAMICALLY        *
+//* ALLOCATED BY THE PROGRAM, SO NO AVREP DD CARD IS CODED HERE.      *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PROGRAMDEMO,PARM='ora/ora/UTEST'
+//STEPLIB  DD  DSN=PROD.PRICE.LOADLIB,DISP=SHR
+//AUDITLOG DD  DSN=PROD.PRICE.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//AVALGR   DD  DSN=PROD.PRICE.AVALGR,DISP=SHR
+//AVREPCSV DD  DSN=PROD.PRICE.AVREPCSV,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//MNCKPT   DD  DSN=PROD.PRICE.MNCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//AVEXCP   DD  DSN=PROD.PRICE.AVEXCP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//TOPMOVRS DD  DSN=PROD.PRICE.TOPMOVRS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//PRODDTL  DD  DSN=PROD.PRICE.PRODDTL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//DQEXCP   DD  DSN=PROD.PRICE.DQEXCP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//PRODEXCL DD  DSN=PROD.PRICE.PRODEXCL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
