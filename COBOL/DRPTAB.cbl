@@ -1,7 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DRPTAB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-AUDIT-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD O-AUDIT-FILE.
+           COPY "AUDITREC".
 
        WORKING-STORAGE SECTION.
 
@@ -9,30 +19,88 @@
                   INCLUDE SQLCA
                END-EXEC.
 
+               01 AUD-EVENT-WS      PIC X(8).
+               01 AUD-MESSAGE-WS    PIC X(40) VALUE SPACES.
+
+               01 WS-DYN-SQL        PIC X(136).
+
+               01 WS-DROP-TABLE-LIST.
+                  05 FILLER         PIC X(30) VALUE 'PROD_PRICE_HIST'.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+                  05 FILLER         PIC X(30) VALUE SPACES.
+               01 WS-DROP-TABLE-LIST-R REDEFINES WS-DROP-TABLE-LIST.
+                  05 WS-DROP-TABLE-NM PIC X(30) OCCURS 10 TIMES
+                       INDEXED BY WS-DROP-TBL-INX.
+
        LINKAGE SECTION.
           01 TABLE-NM PIC X(100).
 
        PROCEDURE DIVISION USING TABLE-NM.
           DISPLAY ' '
-          EVALUATE TABLE-NM
-             WHEN 'PROD_PRICE_HIST'
-                GO TO DROP-PROD-PRICE-HIST
-             WHEN OTHER
-                DISPLAY 'Unknown action.'
-          END-EVALUATE.
+          MOVE 'START' TO AUD-EVENT-WS
+          MOVE TABLE-NM TO AUD-MESSAGE-WS
+          PERFORM WRITE-AUDIT-REC
+          IF TABLE-NM = SPACES THEN
+             DISPLAY 'Unknown action.'
+             MOVE 'ERROR' TO AUD-EVENT-WS
+             MOVE 'UNKNOWN TABLE REQUESTED' TO AUD-MESSAGE-WS
+             PERFORM WRITE-AUDIT-REC
+          ELSE
+             SET WS-DROP-TBL-INX TO 1
+             SEARCH WS-DROP-TABLE-NM
+                AT END
+                   DISPLAY 'Unknown action.'
+                   MOVE 'ERROR' TO AUD-EVENT-WS
+                   MOVE 'UNKNOWN TABLE REQUESTED' TO AUD-MESSAGE-WS
+                   PERFORM WRITE-AUDIT-REC
+                WHEN WS-DROP-TABLE-NM(WS-DROP-TBL-INX) = TABLE-NM
+                   PERFORM DROP-TABLE-DYNAMIC
+             END-SEARCH
+          END-IF.
           EXIT PROGRAM.
 
-       DROP-PROD-PRICE-HIST.
+       DROP-TABLE-DYNAMIC.
+           MOVE SPACES TO WS-DYN-SQL.
+           STRING 'DROP TABLE ' DELIMITED BY SIZE
+                  TABLE-NM         DELIMITED BY SPACE
+                  INTO WS-DYN-SQL.
+
            EXEC SQL
-              DROP TABLE PROD_PRICE_HIST
+              EXECUTE IMMEDIATE :WS-DYN-SQL
            END-EXEC.
 
            IF SQLCODE = 0 THEN
               DISPLAY 'TABLE WAS DROPPED.'
+              MOVE 'END' TO AUD-EVENT-WS
+              MOVE 'TABLE DROPPED' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC
            ELSE
               DISPLAY 'Unable to drop table'
               DISPLAY 'SQLCODE = ' SQLCODE
+              MOVE 'ERROR' TO AUD-EVENT-WS
+              MOVE 'UNABLE TO DROP TABLE' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC
            END-IF.
 
+       WRITE-AUDIT-REC.
+           MOVE SPACES TO O-AUDIT-REC.
+           MOVE 'DRPTAB' TO AUD-PROGRAM.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE AUD-EVENT-WS TO AUD-EVENT.
+           MOVE SQLCODE TO AUD-SQLCODE.
+           MOVE 0 TO AUD-ROWCOUNT.
+           MOVE AUD-MESSAGE-WS TO AUD-MESSAGE.
+           OPEN EXTEND O-AUDIT-FILE.
+           WRITE O-AUDIT-REC.
+           CLOSE O-AUDIT-FILE.
+
 
 
