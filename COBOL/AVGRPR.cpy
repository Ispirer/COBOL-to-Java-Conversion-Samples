@@ -1,12 +1,29 @@
-         05 FILLER                  PIC X(1) value '|'.
-         05 (*)-GRPNM                   PIC X(7).
-         05 FILLER                  PIC X(1) value '|'.
-         05 (*)-GRP-REC-NM              PIC 9(5) VALUE 0.
-         05 FILLER                  PIC X(1) value '|'.
-         05 (*)-AV-PRICES.
-            10 (*)-WS-PREV-DAY-P-AV     PIC 9(10)v9(6) VALUE 0.
-            10 FILLER                  PIC X(1) value '|'.
-            10 (*)-WS-LATEST-P-AV       PIC 9(10)v9(4) VALUE 0.
-            10 FILLER                  PIC X(1) value '|'.
-            10 (*)-WS-END-OF-MNTH-P-AV  PIC 9(10)v9(8) VALUE 0.
-            10 FILLER                  PIC X(1) value '|'.
+         10 FILLER                  PIC X(1) value '|'.
+         10 (*)-GRPNM                   PIC X(20).
+         10 FILLER                  PIC X(1) value '|'.
+         10 (*)-GRP-REC-NM              PIC 9(5) VALUE 0.
+         10 FILLER                  PIC X(1) value '|'.
+         10 (*)-AV-PRICES.
+            15 (*)-WS-PREV-DAY-P-AV     PIC 9(10)v9(6) VALUE 0.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-WS-LATEST-P-AV       PIC 9(10)v9(4) VALUE 0.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-WS-END-OF-MNTH-P-AV  PIC 9(10)v9(8) VALUE 0.
+            15 FILLER                  PIC X(1) value '|'.
+         10 (*)-MINMAX-PRICES.
+            15 (*)-MIN-PREV-DAY-P      PIC 9(5)v9(3) VALUE 99999.999.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-MAX-PREV-DAY-P      PIC 9(5)v9(3) VALUE 0.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-MIN-LATEST-P        PIC 9(5)v9(3) VALUE 99999.999.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-MAX-LATEST-P        PIC 9(5)v9(3) VALUE 0.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-MIN-END-OF-MNTH-P   PIC 9(5)v9(3) VALUE 99999.999.
+            15 FILLER                  PIC X(1) value '|'.
+            15 (*)-MAX-END-OF-MNTH-P   PIC 9(5)v9(3) VALUE 0.
+            15 FILLER                  PIC X(1) value '|'.
+         10 (*)-PCT-OF-TOTAL           PIC 9(3)v9(2) VALUE 0.
+         10 FILLER                  PIC X(1) value '|'.
+         10 (*)-PCT-OF-GRAND-AV        PIC 9(3)v9(2) VALUE 0.
+         10 FILLER                  PIC X(1) value '|'.
