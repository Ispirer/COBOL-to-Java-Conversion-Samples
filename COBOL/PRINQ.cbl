@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-AUDIT-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD O-AUDIT-FILE.
+           COPY "AUDITREC".
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+              BEGIN DECLARE SECTION
+           END-EXEC.
+
+             01 USERNAME PIC X(10) VARYING.
+             01 PASSWD   PIC X(10) VARYING.
+             01 DBNAME   PIC X(10) VARYING.
+
+             01 WS-IN-PROD-NM    PIC X(10).
+             01 WS-IN-PROD-GR    PIC X(20).
+             01 WS-LAST-UPD-TXT  PIC X(10).
+
+           EXEC SQL END
+              DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL INCLUDE
+
+             PRHIST.cpy
+
+           END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01 AUD-EVENT-WS      PIC X(8).
+           01 AUD-MESSAGE-WS    PIC X(40) VALUE SPACES.
+
+           01 WS-IN-SYMB-NM     PIC X(10).
+           01 WS-IN-SYMB-GR     PIC X(20).
+
+           01 WS-DONE-SW        PIC X(01) VALUE SPACE.
+              88 WS-DONE        VALUE 'Y'.
+
+       LINKAGE SECTION.
+          01 LS-CONN-PARM.
+             05 LS-CONN-PARM-LEN     PIC S9(4) COMP.
+             05 LS-CONN-PARM-TEXT    PIC X(80).
+
+       PROCEDURE DIVISION USING LS-CONN-PARM.
+       DISPLAY 'PRODUCT PRICE INQUIRY'.
+
+       MOVE 'START' TO AUD-EVENT-WS.
+       MOVE 'PRINQ RUN STARTED' TO AUD-MESSAGE-WS.
+       PERFORM WRITE-AUDIT-REC.
+
+       IF LS-CONN-PARM-LEN > 0 THEN
+          UNSTRING LS-CONN-PARM-TEXT(1:LS-CONN-PARM-LEN)
+             DELIMITED BY '/'
+             INTO USERNAME-ARR COUNT IN USERNAME-LEN
+                  PASSWD-ARR   COUNT IN PASSWD-LEN
+                  DBNAME-ARR   COUNT IN DBNAME-LEN
+          END-UNSTRING
+       ELSE
+          MOVE "ora" TO USERNAME-ARR
+          MOVE 4 TO USERNAME-LEN
+          MOVE "ora" TO PASSWD-ARR
+          MOVE 3 TO PASSWD-LEN
+          MOVE "UTEST" TO DBNAME-ARR
+          MOVE 7 TO DBNAME-LEN
+       END-IF.
+
+       DISPLAY 'CONNECTING...'.
+       EXEC SQL
+          CONNECT       :USERNAME
+          IDENTIFIED BY :PASSWD
+          USING         :DBNAME
+       END-EXEC.
+
+       IF SQLCODE = 0 THEN
+          PERFORM INQUIRY-LOOP THRU INQUIRY-LOOP-EXIT
+                  UNTIL WS-DONE
+          MOVE 'END' TO AUD-EVENT-WS
+          MOVE 'PRINQ RUN COMPLETED' TO AUD-MESSAGE-WS
+          PERFORM WRITE-AUDIT-REC
+       ELSE
+          DISPLAY 'UNABLE TO CONNECT!'
+          DISPLAY 'SQLCODE = ' SQLCODE
+          MOVE 'ERROR' TO AUD-EVENT-WS
+          MOVE 'UNABLE TO CONNECT TO DATABASE' TO AUD-MESSAGE-WS
+          PERFORM WRITE-AUDIT-REC
+       END-IF.
+
+       STOP RUN.
+
+       INQUIRY-LOOP.
+          DISPLAY ' '.
+          DISPLAY 'ENTER PRODUCT NAME (BLANK TO QUIT): '.
+          ACCEPT WS-IN-SYMB-NM FROM CONSOLE.
+          IF WS-IN-SYMB-NM = SPACES THEN
+             SET WS-DONE TO TRUE
+             GO TO INQUIRY-LOOP-EXIT
+          END-IF.
+          DISPLAY 'ENTER PRODUCT GROUP: '.
+          ACCEPT WS-IN-SYMB-GR FROM CONSOLE.
+          PERFORM LOOKUP-PRODUCT.
+
+       INQUIRY-LOOP-EXIT.
+          EXIT.
+
+       LOOKUP-PRODUCT.
+          MOVE WS-IN-SYMB-NM TO WS-IN-PROD-NM.
+          MOVE WS-IN-SYMB-GR TO WS-IN-PROD-GR.
+
+          EXEC SQL
+             SELECT PROD_NM, PROD_GR, PREV_DAY_PRICE, LATEST_PRICE,
+                    END_OF_MNTH_PRICE,
+                    TO_CHAR(LAST_UPDATED,'YYYY-MM-DD')
+             INTO :PROD-NM, :PROD-GR, :PREV-DAY-P, :LATEST-P,
+                  :END-OF-MNTH-P, :WS-LAST-UPD-TXT
+             FROM PROD_PRICE_HIST
+             WHERE PROD_NM = :WS-IN-PROD-NM
+               AND PROD_GR = :WS-IN-PROD-GR
+          END-EXEC.
+
+          IF SQLCODE = 0 THEN
+             DISPLAY ' '
+             DISPLAY 'PROD_NM           : ' PROD-NM
+             DISPLAY 'PROD_GR           : ' PROD-GR
+             DISPLAY 'PREV_DAY_PRICE    : ' PREV-DAY-P
+             DISPLAY 'LATEST_PRICE      : ' LATEST-P
+             DISPLAY 'END_OF_MNTH_PRICE : ' END-OF-MNTH-P
+             DISPLAY 'LAST_UPDATED      : ' WS-LAST-UPD-TXT
+          ELSE IF SQLCODE = +1403 THEN
+             DISPLAY 'NO PROD_PRICE_HIST ROW FOUND FOR THAT PRODUCT.'
+          ELSE
+             DISPLAY 'ERROR! SQLCODE - ' SQLCODE.
+
+       WRITE-AUDIT-REC.
+          MOVE SPACES TO O-AUDIT-REC.
+          MOVE 'PRINQ' TO AUD-PROGRAM.
+          ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+          ACCEPT AUD-TIME FROM TIME.
+          MOVE AUD-EVENT-WS TO AUD-EVENT.
+          MOVE SQLCODE TO AUD-SQLCODE.
+          MOVE 0 TO AUD-ROWCOUNT.
+          MOVE AUD-MESSAGE-WS TO AUD-MESSAGE.
+          OPEN EXTEND O-AUDIT-FILE.
+          WRITE O-AUDIT-REC.
+          CLOSE O-AUDIT-FILE.
