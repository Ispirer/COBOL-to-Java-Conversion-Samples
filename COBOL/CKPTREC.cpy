@@ -0,0 +1,4 @@
+                   01 O-CKPT-REC.
+                      05 CKPT-LAST-SYMB       PIC X(30).
+                      05 FILLER               PIC X(1) VALUE '|'.
+                      05 CKPT-ROWS-DONE       PIC 9(7).
