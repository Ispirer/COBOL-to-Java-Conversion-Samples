@@ -1,7 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CRTAB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT O-AUDIT-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+           SELECT O-DQEXCP-FILE ASSIGN TO 'DQEXCP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
+           SELECT O-PRODEXCL-FILE ASSIGN TO 'PRODEXCL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD O-AUDIT-FILE.
+           COPY "AUDITREC".
+
+           FD O-DQEXCP-FILE.
+           COPY "DQEXCPR".
+
+           FD O-PRODEXCL-FILE.
+           COPY "PRODEXCLR".
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -12,63 +37,389 @@
              01 var2 PIC X(10).
              01 var3 PIC X(10).
 
+             01 DQ-PROD-SYMB.
+                05 DQ-PROD-NM        PIC X(10).
+                05 DQ-PROD-GR        PIC X(20).
+             01 DQ-PREV-DAY-P        PIC S9(5)V9(3).
+             01 DQ-LATEST-P          PIC S9(5)V9(3).
+             01 DQ-END-OF-MNTH-P     PIC S9(5)V9(3).
+             01 DQ-PREV-DAY-P-IND    PIC S9(4) COMP.
+             01 DQ-LATEST-P-IND      PIC S9(4) COMP.
+             01 DQ-END-OF-MNTH-P-IND PIC S9(4) COMP.
+             01 WS-DQ-MAX-PCT-DEV    PIC 9(3) VALUE 50.
+
+             01 EXCL-PROD-ID         PIC 9(10).
+             01 EXCL-PROD-SYMB.
+                05 EXCL-PROD-NM      PIC X(10).
+                05 EXCL-PROD-GR      PIC X(20).
+             01 EXCL-MISSING-TBL     PIC X(20).
+
            EXEC SQL END
               DECLARE SECTION
            END-EXEC.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
+           01 AUD-EVENT-WS         PIC X(8).
+           01 AUD-ROWCOUNT-WS      PIC 9(7) VALUE 0.
+           01 AUD-MESSAGE-WS       PIC X(40) VALUE SPACES.
+
+           01 DQ-EOF-WS            PIC X(02) VALUE SPACES.
+               88 DQ-EOF           VALUE HIGH-VALUES.
+
+           01 WS-DQ-EXCP-CNT       PIC 9(5) VALUE 0.
+           01 WS-DQ-REASON-WS      PIC X(40) VALUE SPACES.
+
+           01 EXCL-EOF-WS          PIC X(02) VALUE SPACES.
+               88 EXCL-EOF         VALUE HIGH-VALUES.
+
+           01 WS-EXCL-CNT          PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
        DISPLAY ' '.
-       DISPLAY 'CREATING PROD_PRICE_HIST TABLE AND INSERTING DATA...'
+       DISPLAY 'REFRESHING PROD_PRICE_HIST TABLE...'
+
+           MOVE 'START' TO AUD-EVENT-WS.
+           MOVE 'CRTAB RUN STARTED' TO AUD-MESSAGE-WS.
+           PERFORM WRITE-AUDIT-REC.
+
+           PERFORM CREATE-PRICE-HIST-TABLE.
+
+           IF SQLCODE = 0 OR SQLCODE = -955 THEN
+              PERFORM INSERT-DATA
+              MOVE 'END' TO AUD-EVENT-WS
+              MOVE 'CRTAB RUN COMPLETED' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC
+              EXIT PROGRAM
+           ELSE
+              DISPLAY 'PROGRAM WAS STOPPED!'
+              MOVE 'ERROR' TO AUD-EVENT-WS
+              MOVE 'UNABLE TO CREATE TABLE' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC
+              STOP RUN
+           END-IF.
 
+       CREATE-PRICE-HIST-TABLE.
            EXEC SQL
                CREATE TABLE PROD_PRICE_HIST
                (
-                   PROD_SYMB        VARCHAR2(13),
+                   PROD_NM          VARCHAR2(10),
+                   PROD_GR          VARCHAR2(20),
                    PREV_DAY_PRICE   NUMBER(8,3),
                    LATEST_PRICE   NUMBER(8,3),
-                   END_OF_MNTH_PRICE   NUMBER(8,3)
+                   END_OF_MNTH_PRICE   NUMBER(8,3),
+                   LAST_UPDATED     DATE
                )
            END-EXEC.
 
            IF SQLCODE = 0 THEN
-              DISPLAY 'Table was created.'
-              PERFORM INSERT-DATA
-              EXIT PROGRAM
+              DISPLAY 'TABLE WAS CREATED.'
+           ELSE IF SQLCODE = -955 THEN
+              DISPLAY 'TABLE ALREADY EXISTS - REFRESHING IT.'
            ELSE
               DISPLAY 'UNABLE TO CREATE TABLE!'
-              DISPLAY 'SQLCODE = ' SQLCODE
-              DISPLAY 'PROGRAM WAS STOPPED!'
-              STOP RUN
-           END-IF.
+              DISPLAY 'SQLCODE = ' SQLCODE.
 
        INSERT-DATA.
            EXEC SQL
-              INSERT INTO PROD_PRICE_HIST
-              SELECT PROD.PROD_NM || PROD.PROD_GR,
-                     A.PREV_DAY_PRICE, B.LATEST_PRICE,
-                     C.END_OF_MNTH_PRICE
-              FROM PROD, PROD_PREV_DAY_PR A, PROD_LATEST_PR B,
-                   PROD_END_OF_MNTH_PR C
-              WHERE PROD.PROD_ID = A.PROD_ID AND
-                    B.PROD_ID = C.PROD_ID AND
-                    PROD.PROD_ID = B.PROD_ID
+              MERGE INTO PROD_PRICE_HIST T
+              USING (
+                  SELECT PROD.PROD_NM PROD_NM, PROD.PROD_GR PROD_GR,
+                         A.PREV_DAY_PRICE PREV_DAY_PRICE,
+                         B.LATEST_PRICE LATEST_PRICE,
+                         C.END_OF_MNTH_PRICE END_OF_MNTH_PRICE
+                  FROM PROD, PROD_PREV_DAY_PR A, PROD_LATEST_PR B,
+                       PROD_END_OF_MNTH_PR C
+                  WHERE PROD.PROD_ID = A.PROD_ID AND
+                        B.PROD_ID = C.PROD_ID AND
+                        PROD.PROD_ID = B.PROD_ID
+              ) S
+              ON (T.PROD_NM = S.PROD_NM AND T.PROD_GR = S.PROD_GR)
+              WHEN MATCHED THEN
+                 UPDATE SET T.PREV_DAY_PRICE = S.PREV_DAY_PRICE,
+                            T.LATEST_PRICE = S.LATEST_PRICE,
+                            T.END_OF_MNTH_PRICE = S.END_OF_MNTH_PRICE,
+                            T.LAST_UPDATED = SYSDATE
+                 WHERE T.PREV_DAY_PRICE <> S.PREV_DAY_PRICE OR
+                       T.LATEST_PRICE <> S.LATEST_PRICE OR
+                       T.END_OF_MNTH_PRICE <> S.END_OF_MNTH_PRICE
+              WHEN NOT MATCHED THEN
+                 INSERT (PROD_NM, PROD_GR, PREV_DAY_PRICE, LATEST_PRICE,
+                         END_OF_MNTH_PRICE, LAST_UPDATED)
+                 VALUES (S.PROD_NM, S.PROD_GR, S.PREV_DAY_PRICE,
+                         S.LATEST_PRICE, S.END_OF_MNTH_PRICE, SYSDATE)
            END-EXEC.
 
            IF SQLCODE = 0 THEN
               EXEC SQL
                  COMMIT
               END-EXEC
-              DISPLAY 'DATA WAS INSERTED.'
+              DISPLAY 'DATA WAS REFRESHED.'
+              MOVE SQLERRD(3) TO AUD-ROWCOUNT-WS
+              PERFORM DATA-QUALITY-CHECK
+              PERFORM EXCLUDED-PRODUCTS-CHECK
+              PERFORM ARCHIVE-PROD-PRICE-HIST
            ELSE
-              DISPLAY 'UNABLE TO INSERT DATA!'
+              DISPLAY 'UNABLE TO REFRESH DATA!'
               DISPLAY 'SQLCODE = ' SQLCODE
-              CALL "DRPTAB" USING 'PROD_PRICE_HIST'
+              MOVE 'ERROR' TO AUD-EVENT-WS
+              MOVE 'UNABLE TO REFRESH DATA' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC
               DISPLAY 'PROGRAM WAS STOPPED'
               STOP RUN
            END-IF.
 
+       DATA-QUALITY-CHECK.
+           MOVE 0 TO WS-DQ-EXCP-CNT.
+           PERFORM DQ-WRITE-HEADER.
+
+           EXEC SQL
+              DECLARE DQ-CUR CURSOR FOR
+              SELECT PROD_NM, PROD_GR, PREV_DAY_PRICE, LATEST_PRICE,
+                     END_OF_MNTH_PRICE
+              FROM PROD_PRICE_HIST
+              WHERE NVL(PREV_DAY_PRICE,0) <= 0
+                 OR NVL(LATEST_PRICE,0) <= 0
+                 OR NVL(END_OF_MNTH_PRICE,0) <= 0
+                 OR (PREV_DAY_PRICE > 0 AND
+                     ABS(LATEST_PRICE - PREV_DAY_PRICE) * 100 /
+                     PREV_DAY_PRICE > :WS-DQ-MAX-PCT-DEV)
+           END-EXEC.
+
+           EXEC SQL
+              OPEN DQ-CUR
+           END-EXEC.
+
+           MOVE SPACES TO DQ-EOF-WS.
+           PERFORM DQ-FETCH-REC THRU DQ-FETCH-EXIT
+                   UNTIL DQ-EOF.
+
+           EXEC SQL
+              CLOSE DQ-CUR
+           END-EXEC.
+
+           IF WS-DQ-EXCP-CNT > 0 THEN
+              DISPLAY 'DATA QUALITY EXCEPTIONS WRITTEN: ' WS-DQ-EXCP-CNT
+           END-IF.
+
+       DQ-FETCH-REC.
+           EXEC SQL
+              FETCH DQ-CUR
+              INTO :DQ-PROD-NM, :DQ-PROD-GR,
+                   :DQ-PREV-DAY-P:DQ-PREV-DAY-P-IND,
+                   :DQ-LATEST-P:DQ-LATEST-P-IND,
+                   :DQ-END-OF-MNTH-P:DQ-END-OF-MNTH-P-IND
+           END-EXEC.
+
+           IF SQLCODE = +1403 THEN
+              SET DQ-EOF TO TRUE
+              GO TO DQ-FETCH-EXIT
+           ELSE IF SQLCODE <> 0 THEN
+              DISPLAY 'ERROR! SQLCODE - ' SQLCODE
+              SET DQ-EOF TO TRUE
+              GO TO DQ-FETCH-EXIT.
+
+           IF DQ-PREV-DAY-P-IND < 0 OR DQ-LATEST-P-IND < 0 OR
+              DQ-END-OF-MNTH-P-IND < 0 OR
+              DQ-PREV-DAY-P <= 0 OR DQ-LATEST-P <= 0 OR
+              DQ-END-OF-MNTH-P <= 0 THEN
+              MOVE 'ZERO/NEGATIVE/NULL PRICE' TO WS-DQ-REASON-WS
+           ELSE
+              MOVE 'EXCESSIVE PRICE DEVIATION' TO WS-DQ-REASON-WS
+           END-IF.
+           ADD 1 TO WS-DQ-EXCP-CNT.
+           PERFORM DQ-WRITE-REC.
+
+       DQ-FETCH-EXIT.
+           EXIT.
+
+       DQ-WRITE-HEADER.
+           OPEN OUTPUT O-DQEXCP-FILE.
+           MOVE SPACES TO O-DQEXCP-REC.
+           STRING '| PROD_NM | PROD_GR | PREV_DAY_PRICE | '
+                'LATEST_PRICE | END_OF_MNTH_PRICE | REASON |'
+                INTO O-DQEXCP-REC.
+           WRITE O-DQEXCP-REC.
+           CLOSE O-DQEXCP-FILE.
+
+       DQ-WRITE-REC.
+           MOVE SPACES TO O-DQEXCP-REC.
+           STRING '| ' DELIMITED BY SIZE
+                DQ-PROD-NM       DELIMITED BY SPACE
+                ' | '            DELIMITED BY SIZE
+                DQ-PROD-GR       DELIMITED BY SPACE
+                ' | '            DELIMITED BY SIZE
+                DQ-PREV-DAY-P    DELIMITED BY SIZE
+                ' | '            DELIMITED BY SIZE
+                DQ-LATEST-P      DELIMITED BY SIZE
+                ' | '            DELIMITED BY SIZE
+                DQ-END-OF-MNTH-P DELIMITED BY SIZE
+                ' | '            DELIMITED BY SIZE
+                WS-DQ-REASON-WS  DELIMITED BY SIZE
+                ' |'             DELIMITED BY SIZE
+                INTO O-DQEXCP-REC.
+           OPEN EXTEND O-DQEXCP-FILE.
+           WRITE O-DQEXCP-REC.
+           CLOSE O-DQEXCP-FILE.
+
+       EXCLUDED-PRODUCTS-CHECK.
+           MOVE 0 TO WS-EXCL-CNT.
+           PERFORM EXCL-WRITE-HEADER.
+
+           EXEC SQL
+              DECLARE EXCL-CUR CURSOR FOR
+              SELECT PROD.PROD_ID, PROD.PROD_NM, PROD.PROD_GR,
+                     'PROD_PREV_DAY_PR'
+              FROM PROD
+              WHERE NOT EXISTS
+                 (SELECT 1 FROM PROD_PREV_DAY_PR A
+                  WHERE A.PROD_ID = PROD.PROD_ID)
+              UNION ALL
+              SELECT PROD.PROD_ID, PROD.PROD_NM, PROD.PROD_GR,
+                     'PROD_LATEST_PR'
+              FROM PROD
+              WHERE NOT EXISTS
+                 (SELECT 1 FROM PROD_LATEST_PR B
+                  WHERE B.PROD_ID = PROD.PROD_ID)
+              UNION ALL
+              SELECT PROD.PROD_ID, PROD.PROD_NM, PROD.PROD_GR,
+                     'PROD_END_OF_MNTH_PR'
+              FROM PROD
+              WHERE NOT EXISTS
+                 (SELECT 1 FROM PROD_END_OF_MNTH_PR C
+                  WHERE C.PROD_ID = PROD.PROD_ID)
+           END-EXEC.
+
+           EXEC SQL
+              OPEN EXCL-CUR
+           END-EXEC.
+
+           MOVE SPACES TO EXCL-EOF-WS.
+           PERFORM EXCL-FETCH-REC THRU EXCL-FETCH-EXIT
+                   UNTIL EXCL-EOF.
+
+           EXEC SQL
+              CLOSE EXCL-CUR
+           END-EXEC.
+
+           IF WS-EXCL-CNT > 0 THEN
+              DISPLAY 'PRODUCTS EXCLUDED FROM THE JOIN: ' WS-EXCL-CNT
+           END-IF.
+
+       EXCL-FETCH-REC.
+           EXEC SQL
+              FETCH EXCL-CUR
+              INTO :EXCL-PROD-ID, :EXCL-PROD-NM, :EXCL-PROD-GR,
+                   :EXCL-MISSING-TBL
+           END-EXEC.
+
+           IF SQLCODE = +1403 THEN
+              SET EXCL-EOF TO TRUE
+              GO TO EXCL-FETCH-EXIT
+           ELSE IF SQLCODE <> 0 THEN
+              DISPLAY 'ERROR! SQLCODE - ' SQLCODE
+              SET EXCL-EOF TO TRUE
+              GO TO EXCL-FETCH-EXIT.
+
+           ADD 1 TO WS-EXCL-CNT.
+           PERFORM EXCL-WRITE-REC.
+
+       EXCL-FETCH-EXIT.
+           EXIT.
+
+       EXCL-WRITE-HEADER.
+           OPEN OUTPUT O-PRODEXCL-FILE.
+           MOVE SPACES TO O-PRODEXCL-REC.
+           STRING '| PROD_ID | PROD_NM | PROD_GR | MISSING FROM |'
+                INTO O-PRODEXCL-REC.
+           WRITE O-PRODEXCL-REC.
+           CLOSE O-PRODEXCL-FILE.
+
+       EXCL-WRITE-REC.
+           MOVE SPACES TO O-PRODEXCL-REC.
+           STRING '| ' DELIMITED BY SIZE
+                EXCL-PROD-ID     DELIMITED BY SIZE
+                ' | '            DELIMITED BY SIZE
+                EXCL-PROD-NM     DELIMITED BY SPACE
+                ' | '            DELIMITED BY SIZE
+                EXCL-PROD-GR     DELIMITED BY SPACE
+                ' | '            DELIMITED BY SIZE
+                EXCL-MISSING-TBL DELIMITED BY SPACE
+                ' |'             DELIMITED BY SIZE
+                INTO O-PRODEXCL-REC.
+           OPEN EXTEND O-PRODEXCL-FILE.
+           WRITE O-PRODEXCL-REC.
+           CLOSE O-PRODEXCL-FILE.
+
+       ARCHIVE-PROD-PRICE-HIST.
+           PERFORM CREATE-ARCHIVE-TABLE.
+
+           EXEC SQL
+              DELETE FROM PROD_PRICE_HIST_ARCHIVE
+              WHERE RUN_DATE = TRUNC(SYSDATE)
+           END-EXEC.
+
+           EXEC SQL
+              INSERT INTO PROD_PRICE_HIST_ARCHIVE
+              SELECT TRUNC(SYSDATE), PROD_NM, PROD_GR, PREV_DAY_PRICE,
+                     LATEST_PRICE, END_OF_MNTH_PRICE
+              FROM PROD_PRICE_HIST
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              DISPLAY 'ARCHIVE ROWS INSERTED: ' SQLERRD(3)
+              MOVE 'END' TO AUD-EVENT-WS
+              MOVE 'ARCHIVE LOAD COMPLETED' TO AUD-MESSAGE-WS
+              MOVE SQLERRD(3) TO AUD-ROWCOUNT-WS
+              PERFORM WRITE-AUDIT-REC
+           ELSE
+              DISPLAY 'UNABLE TO ARCHIVE PROD_PRICE_HIST!'
+              DISPLAY 'SQLCODE = ' SQLCODE
+              MOVE 'ERROR' TO AUD-EVENT-WS
+              MOVE 'UNABLE TO ARCHIVE PROD_PRICE_HIST' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC
+           END-IF.
+
+       CREATE-ARCHIVE-TABLE.
+           EXEC SQL
+              CREATE TABLE PROD_PRICE_HIST_ARCHIVE
+              (
+                  RUN_DATE           DATE,
+                  PROD_NM            VARCHAR2(10),
+                  PROD_GR            VARCHAR2(20),
+                  PREV_DAY_PRICE     NUMBER(8,3),
+                  LATEST_PRICE       NUMBER(8,3),
+                  END_OF_MNTH_PRICE  NUMBER(8,3)
+              )
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+              DISPLAY 'ARCHIVE TABLE WAS CREATED.'
+           ELSE IF SQLCODE = -955 THEN
+              DISPLAY 'ARCHIVE TABLE ALREADY EXISTS - REUSING IT.'
+           ELSE
+              DISPLAY 'UNABLE TO CREATE ARCHIVE TABLE!'
+              DISPLAY 'SQLCODE = ' SQLCODE
+              MOVE 'ERROR' TO AUD-EVENT-WS
+              MOVE 'UNABLE TO CREATE ARCHIVE TABLE' TO AUD-MESSAGE-WS
+              PERFORM WRITE-AUDIT-REC.
+
+       WRITE-AUDIT-REC.
+           MOVE SPACES TO O-AUDIT-REC.
+           MOVE 'CRTAB' TO AUD-PROGRAM.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE AUD-EVENT-WS TO AUD-EVENT.
+           MOVE SQLCODE TO AUD-SQLCODE.
+           MOVE AUD-ROWCOUNT-WS TO AUD-ROWCOUNT.
+           MOVE AUD-MESSAGE-WS TO AUD-MESSAGE.
+           OPEN EXTEND O-AUDIT-FILE.
+           WRITE O-AUDIT-REC.
+           CLOSE O-AUDIT-FILE.
+
 
 
 
