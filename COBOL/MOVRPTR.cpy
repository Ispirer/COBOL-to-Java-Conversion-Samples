@@ -0,0 +1 @@
+                   01 O-MOVRPT-REC          PIC X(100).
