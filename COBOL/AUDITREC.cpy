@@ -0,0 +1,14 @@
+                   01 O-AUDIT-REC.
+                      05 AUD-PROGRAM           PIC X(8).
+                      05 FILLER                PIC X(1) VALUE SPACE.
+                      05 AUD-DATE              PIC 9(8).
+                      05 FILLER                PIC X(1) VALUE SPACE.
+                      05 AUD-TIME              PIC 9(8).
+                      05 FILLER                PIC X(1) VALUE SPACE.
+                      05 AUD-EVENT             PIC X(8).
+                      05 FILLER                PIC X(1) VALUE SPACE.
+                      05 AUD-SQLCODE           PIC S9(5).
+                      05 FILLER                PIC X(1) VALUE SPACE.
+                      05 AUD-ROWCOUNT          PIC 9(7).
+                      05 FILLER                PIC X(1) VALUE SPACE.
+                      05 AUD-MESSAGE           PIC X(40).
