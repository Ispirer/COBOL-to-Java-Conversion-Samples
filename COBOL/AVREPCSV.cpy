@@ -0,0 +1 @@
+                   01 O-AVREP-CSV-REC          PIC X(80).
