@@ -0,0 +1 @@
+                   01 O-AVEXCP-REC          PIC X(80).
