@@ -0,0 +1,7 @@
+                 01 PROD-PRICE-HISTORY.
+                    05 PROD-SYMB-KEY.
+                       10 PROD-NM          PIC X(10).
+                       10 PROD-GR          PIC X(20).
+                    05 PREV-DAY-P          PIC 9(5)V9(3).
+                    05 LATEST-P            PIC 9(5)V9(3).
+                    05 END-OF-MNTH-P       PIC 9(5)V9(3).
