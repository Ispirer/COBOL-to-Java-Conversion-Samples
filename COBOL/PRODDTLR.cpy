@@ -0,0 +1 @@
+                   01 O-PRODDTL-REC         PIC X(100).
