@@ -8,7 +8,33 @@
                        ORGANIZATION IS LINE SEQUENTIAL
                        ACCESS IS SEQUENTIAL.
 
-                   SELECT O-AVREP-FILE ASSIGN TO 'AVREP'
+                   SELECT O-AVREP-FILE
+                       ASSIGN TO DYNAMIC WS-AVREP-FILENAME
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS IS SEQUENTIAL.
+
+                   SELECT O-AVREPCSV-FILE ASSIGN TO 'AVREPCSV'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS IS SEQUENTIAL.
+
+                   SELECT O-AUDIT-FILE ASSIGN TO 'AUDITLOG'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS IS SEQUENTIAL.
+
+                   SELECT CKPT-FILE ASSIGN TO 'MNCKPT'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS IS SEQUENTIAL
+                       FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+                   SELECT O-AVEXCP-FILE ASSIGN TO 'AVEXCP'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS IS SEQUENTIAL.
+
+                   SELECT O-MOVRPT-FILE ASSIGN TO 'TOPMOVRS'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       ACCESS IS SEQUENTIAL.
+
+                   SELECT O-PRODDTL-FILE ASSIGN TO 'PRODDTL'
                        ORGANIZATION IS LINE SEQUENTIAL
                        ACCESS IS SEQUENTIAL.
 
@@ -16,18 +42,45 @@
                FILE SECTION.
 
                    FD I-AVALGR-FILE.
-                   01 I-AVALGR-REC               PIC X(3).
+                   01 I-AVALGR-REC               PIC X(20).
 
                    FD O-AVREP-FILE.
                    COPY "AVREPREC".
 
+                   FD O-AVREPCSV-FILE.
+                   COPY "AVREPCSV".
+
+                   FD O-AUDIT-FILE.
+                   COPY "AUDITREC".
+
+                   FD CKPT-FILE.
+                   COPY "CKPTREC".
+
+                   FD O-AVEXCP-FILE.
+                   COPY "AVEXCPR".
+
+                   FD O-MOVRPT-FILE.
+                   COPY "MOVRPTR".
+
+                   FD O-PRODDTL-FILE.
+                   COPY "PRODDTLR".
+
               WORKING-STORAGE SECTION.
 
+                   01  WS-CKPT-FILE-STATUS       PIC X(02) VALUE SPACES.
+                   01  WS-CKPT-INTERVAL          PIC 9(5) VALUE 500.
+                   01  WS-CKPT-QUOT              PIC 9(7) COMP.
+                   01  WS-CKPT-REM               PIC 9(7) COMP.
+
                    EXEC SQL
                        BEGIN DECLARE SECTION
                    END-EXEC.
 
                       01 WS-CNT                  PIC 9(7).
+                      01 WS-CKPT-LAST-SYMB       PIC X(30) VALUE
+                                                  LOW-VALUES.
+                      01 WS-VAL-GRPNM            PIC X(20).
+                      01 WS-VAL-GRP-CNT          PIC 9(7).
 
                    EXEC SQL END
                        DECLARE SECTION
@@ -43,31 +96,80 @@
                        88  READ-HIST  VALUE SPACES.
                        88  HIST-EOF   VALUE HIGH-VALUES.
 
+                   01  WS-HIST-LOAD-SW           PIC X(01) VALUE SPACE.
+                       88  HIST-LOAD-FAILED      VALUE 'Y'.
+
+                   01  WS-HIST-MAX              PIC 9(5) VALUE 50000.
+
                    01  HISTORY-TABLE.
                        05 WS-HIST-CNT            PIC 9(5).
                        05 PROD-HISTORIES
-                            OCCURS 0 TO 1000 TIMES
+                            OCCURS 0 TO 50000 TIMES
                             DEPENDING ON WS-HIST-CNT
-                            INDEXED BY WS-HIST-INX.
+                            INDEXED BY WS-HIST-INX, WS-MOV-SCAN-INX,
+                                       WS-MOV-BEST-INX.
                           10 WS-PROD-PRICE-HISTORY.
-                             15 WS-PROD-SYMB     PIC X(13).
-                             15 WS-PROD-SYMB-DT  REDEFINES WS-PROD-SYMB.
-                                20 WS-PROD-DT    PIC X(10).
-                                20 WS-PROD-GR    PIC X(3).
+                             15 WS-PROD-SYMB-KEY.
+                                20 WS-PROD-NM    PIC X(10).
+                                20 WS-PROD-GR    PIC X(20).
                              15 WS-PREV-DAY-P    PIC 9(5)v9(3).
                              15 WS-LATEST-P      PIC 9(5)v9(3).
                              15 WS-END-OF-MNTH-P PIC 9(5)v9(3).
+                             15 WS-MOV-PICKED    PIC X(01) VALUE SPACE.
+                                88 MOV-PICKED    VALUE 'Y'.
+
+              01 WS-GRP-MAX               PIC 9(3) VALUE 100.
+
+              01  LOAD-AVALGR-STATUS       PIC X(02) VALUE SPACES.
+                  88  READ-AVALGR  VALUE SPACES.
+                  88  AVALGR-EOF   VALUE HIGH-VALUES.
 
-                   01 PROD-GRP OCCURS 3 TIMES.
-                      COPY "AVGRPR" REPLACING ==(*)== BY ==i==.
+              01  WS-GRP-TOTAL             PIC 9(3) VALUE 0.
+
+              01 GROUP-TABLE.
+                 05 WS-GRP-CNT             PIC 9(3) VALUE 0.
+                 05 PROD-GRP OCCURS 0 TO 100 TIMES
+                      DEPENDING ON WS-GRP-CNT
+                      INDEXED BY WS-GRP-INX.
+                    COPY "AVGRPR" REPLACING ==(*)== BY ==i==.
 
                   exec sql include sqlca end-exec.
 
+              01 AUD-EVENT-WS               PIC X(8).
+              01 AUD-ROWCOUNT-WS            PIC 9(7) VALUE 0.
+              01 AUD-MESSAGE-WS             PIC X(40) VALUE SPACES.
+
+              01 WS-EXCP-TYPE-WS            PIC X(10).
+              01 WS-EXCP-GROUP-WS           PIC X(20).
+              01 WS-EXCP-MSG-WS             PIC X(40).
+
+              01 WS-AVREP-DATE-WS           PIC X(8).
+              01 WS-AVREP-FILENAME          PIC X(20).
+              01 WS-AVREP-HDR-1             PIC X(145).
+              01 WS-AVREP-HDR-2             PIC X(145).
+
+              01 WS-MOVERS-TOP              PIC 9(3) VALUE 10.
+              01 WS-MOV-RANK                PIC 9(3).
+              01 WS-MOV-RPT-CNT             PIC 9(5) COMP.
+              01 WS-MOV-LOSS-CNT            PIC 9(5) COMP.
+              01 WS-MOV-BEST-DELTA          PIC S9(7)V9(3).
+              01 WS-MOV-SCAN-DELTA          PIC S9(7)V9(3).
+              01 WS-MOV-TYPE-WS             PIC X(6).
+
+              01 WS-DTL-DEV-PCT             PIC S9(3)V9(2).
+
+              01 WS-GRAND-AV-LATEST         PIC 9(10)v9(4) VALUE 0.
+              01 WS-GRAND-AV-GRP-CNT        PIC 9(3) VALUE 0.
+
               PROCEDURE DIVISION.
 
               INITIALIZE PROD-PRICE-HISTORY.
 
               MAIN-1000.
+                 MOVE 'START' TO AUD-EVENT-WS.
+                 MOVE 'MNPROCESS RUN STARTED' TO AUD-MESSAGE-WS.
+                 MOVE 0 TO AUD-ROWCOUNT-WS.
+                 PERFORM WRITE-AUDIT-REC.
                  PERFORM INITIALIZE-COUNT.
                  IF WS-CNT > 0 THEN
                     PERFORM LOAD-HISTORY.
@@ -80,9 +182,24 @@
                    END-EXEC.
                    DISPLAY 'PROD-HISTORY-REC NUMBER: ' WS-CNT.
                    DISPLAY ' '.
+                   IF WS-CNT > WS-HIST-MAX THEN
+                      DISPLAY 'PROD_PRICE_HIST HAS ' WS-CNT
+                              ' ROWS - EXCEEDS THE PROD-HISTORIES TABLE'
+                      DISPLAY 'MAXIMUM OF ' WS-HIST-MAX
+                              '. INCREASE WS-HIST-MAX AND RECOMPILE.'
+                      DISPLAY 'RUN STOPPED.'
+                      MOVE 'ERROR' TO AUD-EVENT-WS
+                      MOVE 'PROD_PRICE_HIST EXCEEDS TABLE MAXIMUM' TO
+                           AUD-MESSAGE-WS
+                      SET AUD-ROWCOUNT-WS TO WS-CNT
+                      PERFORM WRITE-AUDIT-REC
+                      MOVE 8 TO RETURN-CODE
+                      EXIT PROGRAM
+                   END-IF.
 
               LOAD-HISTORY.
                  DISPLAY 'LOADING OF PRODUCT HISTORY RECORDS...'.
+                 PERFORM READ-CHECKPOINT.
                  PERFORM DECLARE-HISTORY-CUR-2000 THRU EXIT-2000.
                  SET WS-HIST-INX TO 0.
                  PERFORM FETCH-HISTORY-CUR THRU SET-HISTORY-TAB
@@ -91,9 +208,10 @@
               DECLARE-HISTORY-CUR-2000.
                   EXEC SQL
                       DECLARE C1 CURSOR FOR
-                      SELECT PROD_SYMB, PREV_DAY_PRICE,
+                      SELECT PROD_NM, PROD_GR, PREV_DAY_PRICE,
                       LATEST_PRICE, END_OF_MNTH_PRICE
                       FROM PROD_PRICE_HIST
+                      ORDER BY PROD_NM || PROD_GR
                   END-EXEC.
 
               OPEN-HISTORY-CUR-2000.
@@ -102,6 +220,7 @@
                   END-EXEC.
                   IF SQLCODE <> 0 THEN
                      DISPLAY 'ERROR! SQLCODE - ' SQLCODE
+                     SET HIST-LOAD-FAILED TO TRUE
                      GO TO CLOSE-HISTORY-CUR.
 
               EXIT-2000.
@@ -110,7 +229,8 @@
               FETCH-HISTORY-CUR.
                   EXEC SQL
                       FETCH C1
-                      INTO :PROD-SYMB,
+                      INTO :PROD-NM,
+                           :PROD-GR,
                            :PREV-DAY-P,
                            :LATEST-P,
                            :END-OF-MNTH-P
@@ -121,6 +241,7 @@
                      GO TO CLOSE-HISTORY-CUR
                   ELSE IF SQLCODE <> 0 THEN
                      DISPLAY 'ERROR! SQLCODE - ' SQLCODE
+                     SET HIST-LOAD-FAILED TO TRUE
                      GO TO CLOSE-HISTORY-CUR.
 
               SET-HISTORY-TAB.
@@ -128,113 +249,580 @@
                  SET WS-HIST-INX UP BY 1.
                  MOVE PROD-PRICE-HISTORY TO
                       WS-PROD-PRICE-HISTORY(WS-HIST-INX).
+                 MOVE PROD-SYMB-KEY TO WS-CKPT-LAST-SYMB.
+                 DIVIDE WS-HIST-INX BY WS-CKPT-INTERVAL
+                        GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+                 IF WS-CKPT-REM = 0 THEN
+                    EXEC SQL
+                       COMMIT
+                    END-EXEC
+                    PERFORM WRITE-CHECKPOINT
+                 END-IF.
 
               CLOSE-HISTORY-CUR.
                  DISPLAY 'LOADING FINISHED.'.
-                 MOVE WS-CNT TO WS-HIST-CNT.
+                 SET WS-HIST-CNT TO WS-HIST-INX.
                  EXEC SQL
                     CLOSE C1
                  END-EXEC.
+                 IF HIST-EOF THEN
+                    PERFORM CLEAR-CHECKPOINT
+                 END-IF.
+                 MOVE 'LOAD' TO AUD-EVENT-WS.
+                 MOVE 'PROD_PRICE_HIST LOADED INTO MEMORY' TO
+                      AUD-MESSAGE-WS.
+                 SET AUD-ROWCOUNT-WS TO WS-HIST-INX.
+                 PERFORM WRITE-AUDIT-REC.
+
+                 IF HIST-EOF AND WS-HIST-INX NOT = WS-CNT THEN
+                    DISPLAY 'WARNING! ROWS FETCHED (' WS-HIST-INX
+                            ') DOES NOT MATCH EXPECTED ROW COUNT ('
+                            WS-CNT ').'
+                    DISPLAY 'AVERAGES MAY BE COMPUTED FROM A PARTIAL '
+                            'LOAD - INVESTIGATE BEFORE TRUSTING THEM.'
+                    MOVE 'WARN' TO AUD-EVENT-WS
+                    MOVE 'FETCHED ROWCOUNT DOES NOT MATCH EXPECTED' TO
+                         AUD-MESSAGE-WS
+                    SET AUD-ROWCOUNT-WS TO WS-HIST-INX
+                    PERFORM WRITE-AUDIT-REC
+                 END-IF.
 
               AVAL-GRPS-READ.
                  DISPLAY ' '.
-                 OPEN INPUT I-AVALGR-FILE.
                  DISPLAY 'AVAILABLE GROUPS: '.
-                 PERFORM TEST AFTER VARYING WS-CNT
-                 FROM 1 BY 1 UNTIL WS-CNT = 3
-                    READ I-AVALGR-FILE INTO I-GRPNM(WS-CNT)
+                 MOVE ZERO TO WS-GRP-TOTAL.
+                 OPEN INPUT I-AVALGR-FILE.
+                 PERFORM COUNT-AVALGR-REC THRU COUNT-AVALGR-REC-EXIT
+                         UNTIL AVALGR-EOF.
+                 CLOSE I-AVALGR-FILE.
+
+                 IF WS-GRP-TOTAL = 0 THEN
+                    DISPLAY 'NO GROUPS ARE DEFINED IN THE AVALGR FILE.'
+                    DISPLAY 'RUN STOPPED.'
+                    MOVE 'ERROR' TO AUD-EVENT-WS
+                    MOVE 'NO GROUPS DEFINED IN AVALGR FILE' TO
+                         AUD-MESSAGE-WS
+                    PERFORM WRITE-AUDIT-REC
+                    MOVE 8 TO RETURN-CODE
+                    EXIT PROGRAM
+                 END-IF.
+
+                 IF WS-GRP-TOTAL > WS-GRP-MAX THEN
+                    DISPLAY 'TOO MANY GROUPS IN AVALGR FILE - MAX IS '
+                            WS-GRP-MAX
+                    DISPLAY 'RUN STOPPED.'
+                    MOVE 'ERROR' TO AUD-EVENT-WS
+                    MOVE 'TOO MANY GROUPS IN AVALGR FILE' TO
+                         AUD-MESSAGE-WS
+                    PERFORM WRITE-AUDIT-REC
+                    MOVE 8 TO RETURN-CODE
+                    EXIT PROGRAM
+                 END-IF.
+
+                 MOVE WS-GRP-TOTAL TO WS-GRP-CNT.
+                 MOVE SPACES TO LOAD-AVALGR-STATUS.
+                 OPEN INPUT I-AVALGR-FILE.
+                 SET WS-GRP-INX TO 0.
+                 PERFORM LOAD-AVALGR-REC THRU LOAD-AVALGR-REC-EXIT
+                         UNTIL AVALGR-EOF.
+                 CLOSE I-AVALGR-FILE.
+                 PERFORM AVAL-GRPS-VALIDATE
+                         THRU AVAL-GRPS-VALIDATE-EXIT.
+                 GO TO PROCESS-AVPRICE.
+
+              COUNT-AVALGR-REC.
+                 READ I-AVALGR-FILE
+                    AT END
+                       SET AVALGR-EOF TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-GRP-TOTAL
+                 END-READ.
+
+              COUNT-AVALGR-REC-EXIT.
+                 EXIT.
+
+              LOAD-AVALGR-REC.
+                 SET WS-GRP-INX UP BY 1.
+                 READ I-AVALGR-FILE INTO I-GRPNM(WS-GRP-INX)
                     AT END
-                       CLOSE I-AVALGR-FILE
+                       SET AVALGR-EOF TO TRUE
+                       SET WS-GRP-INX DOWN BY 1
                     NOT AT END
-                       DISPLAY I-GRPNM(WS-CNT).
+                       DISPLAY I-GRPNM(WS-GRP-INX)
+                 END-READ.
+
+              LOAD-AVALGR-REC-EXIT.
+                 EXIT.
+
+              AVAL-GRPS-VALIDATE.
+                 PERFORM TEST AFTER VARYING WS-GRP-INX
+                 FROM 1 BY 1 UNTIL WS-GRP-INX = WS-GRP-CNT
+                    MOVE I-GRPNM(WS-GRP-INX) TO WS-VAL-GRPNM
+                    EXEC SQL
+                       SELECT COUNT(*)
+                       INTO :WS-VAL-GRP-CNT
+                       FROM PROD
+                       WHERE PROD_GR = :WS-VAL-GRPNM
+                    END-EXEC
+                    IF WS-VAL-GRP-CNT = 0 THEN
+                       DISPLAY 'AVALGR GROUP ' I-GRPNM(WS-GRP-INX)
+                               ' HAS NO MATCHING PRODUCTS IN PROD.'
+                       DISPLAY 'RUN STOPPED.'
+                       MOVE 'ERROR' TO AUD-EVENT-WS
+                       MOVE 'AVALGR GROUP HAS NO MATCH IN PROD' TO
+                            AUD-MESSAGE-WS
+                       PERFORM WRITE-AUDIT-REC
+                       MOVE 8 TO RETURN-CODE
+                       EXIT PROGRAM
+                    END-IF.
+
+              AVAL-GRPS-VALIDATE-EXIT.
+                 EXIT.
 
               PROCESS-AVPRICE.
                  PERFORM HISTORY-FIND-AV-PRICES
                  THRU FIND-AV-PRICES-EXIT.
 
+                 PERFORM DETAIL-REPORT THRU DETAIL-REPORT-EXIT.
+
+                 PERFORM TOP-MOVERS-REPORT THRU TOP-MOVERS-EXIT.
+
+                 MOVE 'END' TO AUD-EVENT-WS.
+                 MOVE 'MNPROCESS RUN COMPLETED' TO AUD-MESSAGE-WS.
+                 SET AUD-ROWCOUNT-WS TO WS-GRP-INX.
+                 PERFORM WRITE-AUDIT-REC.
+
+                 IF HIST-LOAD-FAILED THEN
+                    MOVE 8 TO RETURN-CODE
+                 ELSE
+                    MOVE 0 TO RETURN-CODE
+                 END-IF.
                  EXIT PROGRAM.
 
               HISTORY-FIND-AV-PRICES.
                  DISPLAY ' '.
                  DISPLAY 'CALCULATION OF THE AVERAGE COST BY GROUPS...'.
+                 PERFORM EXCP-WRITE-HEADER.
                  PERFORM TEST AFTER VARYING WS-HIST-INX
                     FROM 1 BY 1 UNTIL WS-HIST-INX = WS-HIST-CNT
-                    EVALUATE WS-PROD-GR(WS-HIST-INX)
-                      WHEN I-GRPNM(1)
-                        ADD 1 TO I-GRP-REC-NM(1)
-                        COMPUTE I-WS-PREV-DAY-P-AV(1) =
-                                I-WS-PREV-DAY-P-AV(1) +
-                                WS-PREV-DAY-P(WS-HIST-INX)
-                        COMPUTE I-WS-LATEST-P-AV(1) =
-                                I-WS-LATEST-P-AV(1) +
-                                WS-LATEST-P(WS-HIST-INX)
-                        COMPUTE I-WS-END-OF-MNTH-P-AV(1) =
-                                I-WS-END-OF-MNTH-P-AV(1) +
-                                WS-END-OF-MNTH-P(WS-HIST-INX)
-                      WHEN I-GRPNM(2)
-                        ADD 1 TO I-GRP-REC-NM(2)
-                        COMPUTE I-WS-PREV-DAY-P-AV(2) =
-                                I-WS-PREV-DAY-P-AV(2) +
-                                WS-PREV-DAY-P(WS-HIST-INX)
-                        COMPUTE I-WS-LATEST-P-AV(2) =
-                                I-WS-LATEST-P-AV(2) +
-                                WS-LATEST-P(WS-HIST-INX)
-                        COMPUTE I-WS-END-OF-MNTH-P-AV(2) =
-                                I-WS-END-OF-MNTH-P-AV(2) +
-                                WS-END-OF-MNTH-P(WS-HIST-INX)
-                      WHEN I-GRPNM(3)
-                        ADD 1 TO I-GRP-REC-NM(3)
-                        COMPUTE I-WS-PREV-DAY-P-AV(3) =
-                                I-WS-PREV-DAY-P-AV(3) +
-                                WS-PREV-DAY-P(WS-HIST-INX)
-                        COMPUTE I-WS-LATEST-P-AV(3) =
-                                I-WS-LATEST-P-AV(3) +
-                                WS-LATEST-P(WS-HIST-INX)
-                        COMPUTE I-WS-END-OF-MNTH-P-AV(3) =
-                                I-WS-END-OF-MNTH-P-AV(3) +
-                                WS-END-OF-MNTH-P(WS-HIST-INX)
-                      WHEN OTHER
-                        DISPLAY 'WRONG GROUP WAS FOUND.'
-                    END-EVALUATE.
+                    SET WS-GRP-INX TO 1
+                    SEARCH PROD-GRP
+                       AT END
+                          DISPLAY 'WRONG GROUP WAS FOUND: '
+                                  WS-PROD-GR(WS-HIST-INX)
+                          MOVE 'UNMATCHED' TO WS-EXCP-TYPE-WS
+                          MOVE WS-PROD-GR(WS-HIST-INX) TO
+                               WS-EXCP-GROUP-WS
+                          MOVE 'PRODUCT GROUP NOT IN AVALGR LIST' TO
+                               WS-EXCP-MSG-WS
+                          PERFORM EXCP-WRITE-REC
+                       WHEN I-GRPNM(WS-GRP-INX) =
+                            WS-PROD-GR(WS-HIST-INX)
+                          ADD 1 TO I-GRP-REC-NM(WS-GRP-INX)
+                          COMPUTE I-WS-PREV-DAY-P-AV(WS-GRP-INX) =
+                                  I-WS-PREV-DAY-P-AV(WS-GRP-INX) +
+                                  WS-PREV-DAY-P(WS-HIST-INX)
+                          COMPUTE I-WS-LATEST-P-AV(WS-GRP-INX) =
+                                  I-WS-LATEST-P-AV(WS-GRP-INX) +
+                                  WS-LATEST-P(WS-HIST-INX)
+                          COMPUTE I-WS-END-OF-MNTH-P-AV(WS-GRP-INX) =
+                                  I-WS-END-OF-MNTH-P-AV(WS-GRP-INX) +
+                                  WS-END-OF-MNTH-P(WS-HIST-INX)
+                          IF WS-PREV-DAY-P(WS-HIST-INX) <
+                             I-MIN-PREV-DAY-P(WS-GRP-INX) THEN
+                             MOVE WS-PREV-DAY-P(WS-HIST-INX) TO
+                                  I-MIN-PREV-DAY-P(WS-GRP-INX)
+                          END-IF
+                          IF WS-PREV-DAY-P(WS-HIST-INX) >
+                             I-MAX-PREV-DAY-P(WS-GRP-INX) THEN
+                             MOVE WS-PREV-DAY-P(WS-HIST-INX) TO
+                                  I-MAX-PREV-DAY-P(WS-GRP-INX)
+                          END-IF
+                          IF WS-LATEST-P(WS-HIST-INX) <
+                             I-MIN-LATEST-P(WS-GRP-INX) THEN
+                             MOVE WS-LATEST-P(WS-HIST-INX) TO
+                                  I-MIN-LATEST-P(WS-GRP-INX)
+                          END-IF
+                          IF WS-LATEST-P(WS-HIST-INX) >
+                             I-MAX-LATEST-P(WS-GRP-INX) THEN
+                             MOVE WS-LATEST-P(WS-HIST-INX) TO
+                                  I-MAX-LATEST-P(WS-GRP-INX)
+                          END-IF
+                          IF WS-END-OF-MNTH-P(WS-HIST-INX) <
+                             I-MIN-END-OF-MNTH-P(WS-GRP-INX) THEN
+                             MOVE WS-END-OF-MNTH-P(WS-HIST-INX) TO
+                                  I-MIN-END-OF-MNTH-P(WS-GRP-INX)
+                          END-IF
+                          IF WS-END-OF-MNTH-P(WS-HIST-INX) >
+                             I-MAX-END-OF-MNTH-P(WS-GRP-INX) THEN
+                             MOVE WS-END-OF-MNTH-P(WS-HIST-INX) TO
+                                  I-MAX-END-OF-MNTH-P(WS-GRP-INX)
+                          END-IF
+                    END-SEARCH.
 
                  DISPLAY ' '.
 
+                 MOVE SPACES TO O-AVREP-REC.
                  STRING '| GROUP '
                       '| NUM '
                       '| PREV DAY PRICE '
                       '| LATEST PRICE '
-                      '| END OF MNTH PRICE|'
+                      '| END OF MNTH PRICE '
+                      '| MIN PREV DAY '
+                      '| MAX PREV DAY '
+                      '| MIN LATEST '
+                      '| MAX LATEST '
+                      '| MIN END OF MNTH '
                       INTO O-AVREP-REC.
+                 MOVE O-AVREP-REC TO WS-AVREP-HDR-1.
 
-                 DISPLAY O-AVREP-REC.
-
-                 PERFORM TEST AFTER VARYING WS-CNT
-                 FROM 1 BY 1 UNTIL WS-CNT = 3
-                    COMPUTE I-WS-PREV-DAY-P-AV(WS-CNT) =
-                            I-WS-PREV-DAY-P-AV(WS-CNT) / 3
-                    COMPUTE I-WS-LATEST-P-AV(WS-CNT) =
-                            I-WS-LATEST-P-AV(WS-CNT) / 3
-                    COMPUTE I-WS-END-OF-MNTH-P-AV(WS-CNT) =
-                            I-WS-END-OF-MNTH-P-AV(WS-CNT) / 3
-                    DISPLAY PROD-GRP(WS-CNT).
+                 MOVE SPACES TO O-AVREP-REC.
+                 STRING '| MAX END OF MNTH '
+                      '| PCT OF TOTAL '
+                      '| PCT OF GRAND AVG|'
+                      INTO O-AVREP-REC.
+                 MOVE O-AVREP-REC TO WS-AVREP-HDR-2.
+
+                 DISPLAY WS-AVREP-HDR-1.
+                 DISPLAY WS-AVREP-HDR-2.
+
+                 PERFORM TEST AFTER VARYING WS-GRP-INX
+                 FROM 1 BY 1 UNTIL WS-GRP-INX = WS-GRP-CNT
+                    IF I-GRP-REC-NM(WS-GRP-INX) > 0 THEN
+                       COMPUTE I-WS-PREV-DAY-P-AV(WS-GRP-INX) =
+                               I-WS-PREV-DAY-P-AV(WS-GRP-INX) /
+                               I-GRP-REC-NM(WS-GRP-INX)
+                       COMPUTE I-WS-LATEST-P-AV(WS-GRP-INX) =
+                               I-WS-LATEST-P-AV(WS-GRP-INX) /
+                               I-GRP-REC-NM(WS-GRP-INX)
+                       COMPUTE I-WS-END-OF-MNTH-P-AV(WS-GRP-INX) =
+                               I-WS-END-OF-MNTH-P-AV(WS-GRP-INX) /
+                               I-GRP-REC-NM(WS-GRP-INX)
+                    ELSE
+                       DISPLAY 'GROUP ' I-GRPNM(WS-GRP-INX)
+                               ' HAS NO MEMBERS - AVERAGE SKIPPED.'
+                       MOVE 'MISSING' TO WS-EXCP-TYPE-WS
+                       MOVE I-GRPNM(WS-GRP-INX) TO WS-EXCP-GROUP-WS
+                       MOVE 'AVALGR GROUP HAS NO MATCHING PRODUCTS' TO
+                            WS-EXCP-MSG-WS
+                       PERFORM EXCP-WRITE-REC
+                    END-IF
+                    DISPLAY PROD-GRP(WS-GRP-INX).
+
+                 MOVE 0 TO WS-GRAND-AV-LATEST.
+                 MOVE 0 TO WS-GRAND-AV-GRP-CNT.
+                 PERFORM TEST AFTER VARYING WS-GRP-INX
+                 FROM 1 BY 1 UNTIL WS-GRP-INX = WS-GRP-CNT
+                    IF I-GRP-REC-NM(WS-GRP-INX) > 0 THEN
+                       ADD I-WS-LATEST-P-AV(WS-GRP-INX) TO
+                           WS-GRAND-AV-LATEST
+                       ADD 1 TO WS-GRAND-AV-GRP-CNT
+                    END-IF.
+                 IF WS-GRAND-AV-GRP-CNT > 0 THEN
+                    DIVIDE WS-GRAND-AV-LATEST BY WS-GRAND-AV-GRP-CNT
+                           GIVING WS-GRAND-AV-LATEST
+                 END-IF.
+
+                 PERFORM TEST AFTER VARYING WS-GRP-INX
+                 FROM 1 BY 1 UNTIL WS-GRP-INX = WS-GRP-CNT
+                    IF WS-HIST-CNT > 0 THEN
+                       COMPUTE I-PCT-OF-TOTAL(WS-GRP-INX) =
+                               I-GRP-REC-NM(WS-GRP-INX) * 100 /
+                               WS-HIST-CNT
+                    ELSE
+                       MOVE 0 TO I-PCT-OF-TOTAL(WS-GRP-INX)
+                    END-IF
+                    IF WS-GRAND-AV-LATEST > 0 THEN
+                       COMPUTE I-PCT-OF-GRAND-AV(WS-GRP-INX) =
+                               I-WS-LATEST-P-AV(WS-GRP-INX) * 100 /
+                               WS-GRAND-AV-LATEST
+                          ON SIZE ERROR
+                             MOVE 999.99 TO
+                                  I-PCT-OF-GRAND-AV(WS-GRP-INX)
+                       END-COMPUTE
+                    ELSE
+                       MOVE 0 TO I-PCT-OF-GRAND-AV(WS-GRP-INX)
+                    END-IF.
 
                  DISPLAY 'CALCULATION IS FINISHED.'.
                  DISPLAY ' '.
 
               WRITE-REP-HEADER.
+                 ACCEPT WS-AVREP-DATE-WS FROM DATE YYYYMMDD.
+                 MOVE SPACES TO WS-AVREP-FILENAME.
+                 STRING 'AVREP.' DELIMITED BY SIZE
+                      WS-AVREP-DATE-WS DELIMITED BY SIZE
+                      INTO WS-AVREP-FILENAME.
                  OPEN OUTPUT O-AVREP-FILE.
-                 WRITE O-AVREP-REC.
+                 WRITE O-AVREP-REC FROM WS-AVREP-HDR-1.
+                 WRITE O-AVREP-REC FROM WS-AVREP-HDR-2.
                  CLOSE O-AVREP-FILE.
 
               WRITE-AVPRICE-VAL.
                  OPEN EXTEND O-AVREP-FILE.
-                 PERFORM TEST AFTER VARYING WS-CNT
-                 FROM 1 BY 1 UNTIL WS-CNT = 3
-                    WRITE O-AVREP-REC FROM PROD-GRP(WS-CNT).
+                 PERFORM TEST AFTER VARYING WS-GRP-INX
+                 FROM 1 BY 1 UNTIL WS-GRP-INX = WS-GRP-CNT
+                    WRITE O-AVREP-REC FROM PROD-GRP(WS-GRP-INX).
                  CLOSE O-AVREP-FILE.
 
+              CSV-WRITE-REP-HEADER.
+                 OPEN OUTPUT O-AVREPCSV-FILE.
+                 MOVE SPACES TO O-AVREP-CSV-REC.
+                 STRING 'GROUP,NUM,PREV DAY PRICE,LATEST PRICE,'
+                      'END OF MNTH PRICE'
+                      INTO O-AVREP-CSV-REC.
+                 WRITE O-AVREP-CSV-REC.
+                 CLOSE O-AVREPCSV-FILE.
+
+              CSV-WRITE-AVPRICE-VAL.
+                 OPEN EXTEND O-AVREPCSV-FILE.
+                 PERFORM TEST AFTER VARYING WS-GRP-INX
+                 FROM 1 BY 1 UNTIL WS-GRP-INX = WS-GRP-CNT
+                    STRING I-GRPNM(WS-GRP-INX) DELIMITED BY SPACE
+                         ',' DELIMITED BY SIZE
+                         I-GRP-REC-NM(WS-GRP-INX)
+                              DELIMITED BY SIZE
+                         ',' DELIMITED BY SIZE
+                         I-WS-PREV-DAY-P-AV(WS-GRP-INX)
+                              DELIMITED BY SIZE
+                         ',' DELIMITED BY SIZE
+                         I-WS-LATEST-P-AV(WS-GRP-INX)
+                              DELIMITED BY SIZE
+                         ',' DELIMITED BY SIZE
+                         I-WS-END-OF-MNTH-P-AV(WS-GRP-INX)
+                              DELIMITED BY SIZE
+                         INTO O-AVREP-CSV-REC
+                    WRITE O-AVREP-CSV-REC.
+                 CLOSE O-AVREPCSV-FILE.
+
               FIND-AV-PRICES-EXIT.
                  EXIT.
 
+              DETAIL-REPORT.
+                 PERFORM DTL-WRITE-HEADER.
+                 IF WS-HIST-CNT = 0 THEN
+                    GO TO DETAIL-REPORT-EXIT
+                 END-IF.
+
+                 PERFORM TEST AFTER VARYING WS-HIST-INX
+                    FROM 1 BY 1 UNTIL WS-HIST-INX = WS-HIST-CNT
+                    SET WS-GRP-INX TO 1
+                    SEARCH PROD-GRP
+                       AT END
+                          MOVE 0 TO WS-DTL-DEV-PCT
+                       WHEN I-GRPNM(WS-GRP-INX) =
+                            WS-PROD-GR(WS-HIST-INX)
+                          IF I-WS-LATEST-P-AV(WS-GRP-INX) > 0 THEN
+                             COMPUTE WS-DTL-DEV-PCT =
+                                     (WS-LATEST-P(WS-HIST-INX) -
+                                      I-WS-LATEST-P-AV(WS-GRP-INX))
+                                     * 100 /
+                                     I-WS-LATEST-P-AV(WS-GRP-INX)
+                          ELSE
+                             MOVE 0 TO WS-DTL-DEV-PCT
+                          END-IF
+                    END-SEARCH
+                    PERFORM DTL-WRITE-REC.
+
+              DETAIL-REPORT-EXIT.
+                 EXIT.
+
+              DTL-WRITE-HEADER.
+                 OPEN OUTPUT O-PRODDTL-FILE.
+                 MOVE SPACES TO O-PRODDTL-REC.
+                 STRING '| PROD_NM | PROD_GR | PREV_DAY_PRICE | '
+                      'LATEST_PRICE | END_OF_MNTH_PRICE | '
+                      'GROUP AVG DEV PCT |'
+                      INTO O-PRODDTL-REC.
+                 WRITE O-PRODDTL-REC.
+                 CLOSE O-PRODDTL-FILE.
+
+              DTL-WRITE-REC.
+                 MOVE SPACES TO O-PRODDTL-REC.
+                 STRING '| ' DELIMITED BY SIZE
+                      WS-PROD-NM(WS-HIST-INX)       DELIMITED BY SPACE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-PROD-GR(WS-HIST-INX)       DELIMITED BY SPACE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-PREV-DAY-P(WS-HIST-INX)    DELIMITED BY SIZE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-LATEST-P(WS-HIST-INX)      DELIMITED BY SIZE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-END-OF-MNTH-P(WS-HIST-INX) DELIMITED BY SIZE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-DTL-DEV-PCT                DELIMITED BY SIZE
+                      ' |'                          DELIMITED BY SIZE
+                      INTO O-PRODDTL-REC.
+                 OPEN EXTEND O-PRODDTL-FILE.
+                 WRITE O-PRODDTL-REC.
+                 CLOSE O-PRODDTL-FILE.
+
+              EXCP-WRITE-HEADER.
+                 OPEN OUTPUT O-AVEXCP-FILE.
+                 MOVE SPACES TO O-AVEXCP-REC.
+                 STRING '| TYPE | GROUP | MESSAGE |'
+                      INTO O-AVEXCP-REC.
+                 WRITE O-AVEXCP-REC.
+                 CLOSE O-AVEXCP-FILE.
+
+              EXCP-WRITE-REC.
+                 MOVE SPACES TO O-AVEXCP-REC.
+                 STRING '| ' DELIMITED BY SIZE
+                      WS-EXCP-TYPE-WS  DELIMITED BY SPACE
+                      ' | '            DELIMITED BY SIZE
+                      WS-EXCP-GROUP-WS DELIMITED BY SPACE
+                      ' | '            DELIMITED BY SIZE
+                      WS-EXCP-MSG-WS   DELIMITED BY SIZE
+                      ' |'             DELIMITED BY SIZE
+                      INTO O-AVEXCP-REC.
+                 OPEN EXTEND O-AVEXCP-FILE.
+                 WRITE O-AVEXCP-REC.
+                 CLOSE O-AVEXCP-FILE.
+
+              WRITE-AUDIT-REC.
+                 MOVE SPACES TO O-AUDIT-REC.
+                 MOVE 'MNPROCES' TO AUD-PROGRAM.
+                 ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+                 ACCEPT AUD-TIME FROM TIME.
+                 MOVE AUD-EVENT-WS TO AUD-EVENT.
+                 MOVE SQLCODE TO AUD-SQLCODE.
+                 MOVE AUD-ROWCOUNT-WS TO AUD-ROWCOUNT.
+                 MOVE AUD-MESSAGE-WS TO AUD-MESSAGE.
+                 OPEN EXTEND O-AUDIT-FILE.
+                 WRITE O-AUDIT-REC.
+                 CLOSE O-AUDIT-FILE.
+
+              READ-CHECKPOINT.
+                 MOVE LOW-VALUES TO WS-CKPT-LAST-SYMB.
+                 OPEN INPUT CKPT-FILE.
+                 IF WS-CKPT-FILE-STATUS = '00' THEN
+                    READ CKPT-FILE
+                       AT END
+                          CONTINUE
+                       NOT AT END
+                          MOVE CKPT-LAST-SYMB TO WS-CKPT-LAST-SYMB
+                          DISPLAY 'RESTARTING AFTER PRODUCT '
+                                  CKPT-LAST-SYMB
+                    END-READ
+                    CLOSE CKPT-FILE
+                 END-IF.
+
+              WRITE-CHECKPOINT.
+                 MOVE WS-CKPT-LAST-SYMB TO CKPT-LAST-SYMB.
+                 SET CKPT-ROWS-DONE TO WS-HIST-INX.
+                 OPEN OUTPUT CKPT-FILE.
+                 WRITE O-CKPT-REC.
+                 CLOSE CKPT-FILE.
+
+              CLEAR-CHECKPOINT.
+                 MOVE LOW-VALUES TO CKPT-LAST-SYMB.
+                 MOVE 0 TO CKPT-ROWS-DONE.
+                 OPEN OUTPUT CKPT-FILE.
+                 WRITE O-CKPT-REC.
+                 CLOSE CKPT-FILE.
+
+              TOP-MOVERS-REPORT.
+                 PERFORM MOV-WRITE-HEADER.
+                 IF WS-HIST-CNT = 0 THEN
+                    GO TO TOP-MOVERS-EXIT
+                 END-IF.
+
+                 PERFORM TEST AFTER VARYING WS-HIST-INX
+                    FROM 1 BY 1 UNTIL WS-HIST-INX = WS-HIST-CNT
+                    MOVE SPACE TO WS-MOV-PICKED(WS-HIST-INX).
+
+                 IF WS-HIST-CNT > WS-MOVERS-TOP THEN
+                    MOVE WS-MOVERS-TOP TO WS-MOV-RPT-CNT
+                 ELSE
+                    MOVE WS-HIST-CNT TO WS-MOV-RPT-CNT
+                 END-IF.
+
+                 MOVE 'GAINER' TO WS-MOV-TYPE-WS.
+                 PERFORM TEST AFTER VARYING WS-MOV-RANK
+                    FROM 1 BY 1 UNTIL WS-MOV-RANK = WS-MOV-RPT-CNT
+                    PERFORM FIND-NEXT-MOVER
+                    IF WS-MOV-BEST-INX > 0 THEN
+                       SET MOV-PICKED(WS-MOV-BEST-INX) TO TRUE
+                       PERFORM MOV-WRITE-REC
+                    END-IF.
+
+                 COMPUTE WS-MOV-LOSS-CNT = WS-HIST-CNT - WS-MOV-RPT-CNT.
+                 IF WS-MOV-LOSS-CNT > WS-MOVERS-TOP THEN
+                    MOVE WS-MOVERS-TOP TO WS-MOV-LOSS-CNT
+                 END-IF.
+
+                 MOVE 'LOSER' TO WS-MOV-TYPE-WS.
+                 IF WS-MOV-LOSS-CNT > 0 THEN
+                    PERFORM TEST AFTER VARYING WS-MOV-RANK
+                       FROM 1 BY 1 UNTIL WS-MOV-RANK = WS-MOV-LOSS-CNT
+                       PERFORM FIND-NEXT-LOSER
+                       IF WS-MOV-BEST-INX > 0 THEN
+                          SET MOV-PICKED(WS-MOV-BEST-INX) TO TRUE
+                          PERFORM MOV-WRITE-REC
+                       END-IF.
+
+              TOP-MOVERS-EXIT.
+                 EXIT.
+
+              FIND-NEXT-MOVER.
+                 SET WS-MOV-BEST-INX TO 0.
+                 MOVE -9999999.999 TO WS-MOV-BEST-DELTA.
+                 PERFORM TEST AFTER VARYING WS-MOV-SCAN-INX
+                    FROM 1 BY 1 UNTIL WS-MOV-SCAN-INX = WS-HIST-CNT
+                    IF NOT MOV-PICKED(WS-MOV-SCAN-INX) THEN
+                       COMPUTE WS-MOV-SCAN-DELTA =
+                               WS-LATEST-P(WS-MOV-SCAN-INX) -
+                               WS-PREV-DAY-P(WS-MOV-SCAN-INX)
+                       IF WS-MOV-SCAN-DELTA > WS-MOV-BEST-DELTA THEN
+                          MOVE WS-MOV-SCAN-DELTA TO WS-MOV-BEST-DELTA
+                          SET WS-MOV-BEST-INX TO WS-MOV-SCAN-INX
+                       END-IF
+                    END-IF.
+
+              FIND-NEXT-LOSER.
+                 SET WS-MOV-BEST-INX TO 0.
+                 MOVE 9999999.999 TO WS-MOV-BEST-DELTA.
+                 PERFORM TEST AFTER VARYING WS-MOV-SCAN-INX
+                    FROM 1 BY 1 UNTIL WS-MOV-SCAN-INX = WS-HIST-CNT
+                    IF NOT MOV-PICKED(WS-MOV-SCAN-INX) THEN
+                       COMPUTE WS-MOV-SCAN-DELTA =
+                               WS-LATEST-P(WS-MOV-SCAN-INX) -
+                               WS-PREV-DAY-P(WS-MOV-SCAN-INX)
+                       IF WS-MOV-SCAN-DELTA < WS-MOV-BEST-DELTA THEN
+                          MOVE WS-MOV-SCAN-DELTA TO WS-MOV-BEST-DELTA
+                          SET WS-MOV-BEST-INX TO WS-MOV-SCAN-INX
+                       END-IF
+                    END-IF.
+
+              MOV-WRITE-HEADER.
+                 OPEN OUTPUT O-MOVRPT-FILE.
+                 MOVE SPACES TO O-MOVRPT-REC.
+                 STRING '| TYPE | RANK | PROD_NM | PROD_GR | '
+                      'PREV_DAY_PRICE | LATEST_PRICE | CHANGE |'
+                      INTO O-MOVRPT-REC.
+                 WRITE O-MOVRPT-REC.
+                 CLOSE O-MOVRPT-FILE.
+
+              MOV-WRITE-REC.
+                 MOVE SPACES TO O-MOVRPT-REC.
+                 STRING '| ' DELIMITED BY SIZE
+                      WS-MOV-TYPE-WS                DELIMITED BY SPACE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-MOV-RANK                   DELIMITED BY SIZE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-PROD-NM(WS-MOV-BEST-INX)   DELIMITED BY SPACE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-PROD-GR(WS-MOV-BEST-INX)   DELIMITED BY SPACE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-PREV-DAY-P(WS-MOV-BEST-INX) DELIMITED BY SIZE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-LATEST-P(WS-MOV-BEST-INX)  DELIMITED BY SIZE
+                      ' | '                         DELIMITED BY SIZE
+                      WS-MOV-BEST-DELTA             DELIMITED BY SIZE
+                      ' |'                          DELIMITED BY SIZE
+                      INTO O-MOVRPT-REC.
+                 OPEN EXTEND O-MOVRPT-FILE.
+                 WRITE O-MOVRPT-REC.
+                 CLOSE O-MOVRPT-FILE.
 
 
