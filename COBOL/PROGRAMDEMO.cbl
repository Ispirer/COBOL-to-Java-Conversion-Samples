@@ -1,7 +1,18 @@
                      IDENTIFICATION DIVISION.
                      PROGRAM-ID. PROGRAMDEMO.
 
+                     ENVIRONMENT DIVISION.
+                     INPUT-OUTPUT SECTION.
+                     FILE-CONTROL.
+                         SELECT O-AUDIT-FILE ASSIGN TO 'AUDITLOG'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             ACCESS IS SEQUENTIAL.
+
                      DATA DIVISION.
+                     FILE SECTION.
+                         FD O-AUDIT-FILE.
+                         COPY "AUDITREC".
+
                      WORKING-STORAGE SECTION.
 
                          EXEC SQL
@@ -20,15 +31,36 @@
 
                         01 ws-1 pic x(1000).
 
-                     PROCEDURE DIVISION.
+                        01 AUD-EVENT-WS         PIC X(8).
+                        01 AUD-MESSAGE-WS       PIC X(40) VALUE SPACES.
+
+                     LINKAGE SECTION.
+                        01 LS-CONN-PARM.
+                           05 LS-CONN-PARM-LEN     PIC S9(4) COMP.
+                           05 LS-CONN-PARM-TEXT    PIC X(80).
+
+                     PROCEDURE DIVISION USING LS-CONN-PARM.
                      DISPLAY 'Migration ProCOBOL to Oracle PL/SQL'.
 
-                     MOVE "ora" TO USERNAME-ARR.
-                     MOVE 4 TO USERNAME-LEN.
-                     MOVE "ora" TO PASSWD-ARR.
-                     MOVE 3 TO PASSWD-LEN.
-                     MOVE "UTEST" TO DBNAME-ARR.
-                     MOVE 7 TO DBNAME-LEN.
+                     MOVE 'START' TO AUD-EVENT-WS.
+                     MOVE 'PROGRAMDEMO RUN STARTED' TO AUD-MESSAGE-WS.
+                     PERFORM WRITE-AUDIT-REC.
+
+                     IF LS-CONN-PARM-LEN > 0 THEN
+                        UNSTRING LS-CONN-PARM-TEXT(1:LS-CONN-PARM-LEN)
+                           DELIMITED BY '/'
+                           INTO USERNAME-ARR COUNT IN USERNAME-LEN
+                                PASSWD-ARR   COUNT IN PASSWD-LEN
+                                DBNAME-ARR   COUNT IN DBNAME-LEN
+                        END-UNSTRING
+                     ELSE
+                        MOVE "ora" TO USERNAME-ARR
+                        MOVE 4 TO USERNAME-LEN
+                        MOVE "ora" TO PASSWD-ARR
+                        MOVE 3 TO PASSWD-LEN
+                        MOVE "UTEST" TO DBNAME-ARR
+                        MOVE 7 TO DBNAME-LEN
+                     END-IF.
 
                      DISPLAY 'CONNECTING...'
                          EXEC SQL
@@ -43,12 +75,51 @@
                         DISPLAY 'RUN PROCCESS.'
                         CALL "CRTAB"
                         CALL "MNPROCESS"
-                        CALL "DRPTAB" USING 'PROD_PRICE_HIST'
-                        DISPLAY 'PROCESS IS FINISHED.'
+                        IF RETURN-CODE NOT = 0 THEN
+                           PERFORM MNPROCESS-FAILURE-CLEANUP
+                        ELSE
+                           DISPLAY 'PROCESS IS FINISHED.'
+                           MOVE 'END' TO AUD-EVENT-WS
+                           MOVE 'PROGRAMDEMO RUN COMPLETED' TO
+                                AUD-MESSAGE-WS
+                           PERFORM WRITE-AUDIT-REC
+                        END-IF
                      ELSE
                         DISPLAY 'UNABLE TO CONNECT!'
                         DISPLAY 'SQLCODE = ' SQLCODE
                         DISPLAY 'PROGRAM WAS STOPPED!'
+                        MOVE 'ERROR' TO AUD-EVENT-WS
+                        MOVE 'UNABLE TO CONNECT TO DATABASE' TO
+                             AUD-MESSAGE-WS
+                        PERFORM WRITE-AUDIT-REC
                      END-IF.
 
                      STOP RUN.
+
+                     MNPROCESS-FAILURE-CLEANUP.
+                        DISPLAY ' '
+                        DISPLAY 'MNPROCESS REPORTED A FAILURE - '
+                                'RETURN-CODE = ' RETURN-CODE
+                        DISPLAY 'ROLLING BACK THIS SESSION AND LEAVING '
+                                'PROD_PRICE_HIST IN PLACE FOR A '
+                                'RESTART.'
+                        EXEC SQL
+                           ROLLBACK
+                        END-EXEC
+                        MOVE 'ERROR' TO AUD-EVENT-WS
+                        MOVE 'MNPROCESS FAILED - SESSION ROLLED BACK' TO
+                             AUD-MESSAGE-WS
+                        PERFORM WRITE-AUDIT-REC.
+
+                     WRITE-AUDIT-REC.
+                        MOVE SPACES TO O-AUDIT-REC.
+                        MOVE 'PROGRAMDE' TO AUD-PROGRAM.
+                        ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+                        ACCEPT AUD-TIME FROM TIME.
+                        MOVE AUD-EVENT-WS TO AUD-EVENT.
+                        MOVE SQLCODE TO AUD-SQLCODE.
+                        MOVE 0 TO AUD-ROWCOUNT.
+                        MOVE AUD-MESSAGE-WS TO AUD-MESSAGE.
+                        OPEN EXTEND O-AUDIT-FILE.
+                        WRITE O-AUDIT-REC.
+                        CLOSE O-AUDIT-FILE.
