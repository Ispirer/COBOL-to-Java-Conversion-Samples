@@ -0,0 +1 @@
+                   01 O-DQEXCP-REC          PIC X(120).
