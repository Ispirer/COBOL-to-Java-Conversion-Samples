@@ -0,0 +1 @@
+                   01 O-PRODEXCL-REC        PIC X(80).
